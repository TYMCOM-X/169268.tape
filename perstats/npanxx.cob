@@ -6,214 +6,889 @@
 000060*   the POP Locator. This program calls the POP Locator Module    NPA00060
 000070*   POPLOC, and displays the results to the output file.          NPA00070
 000080*                                                                 NPA00080
-000090******************************************************************NPA00090
-000100*                                                                 NPA00100
-000110*DATE-COMPILED.                                                   NPA00110
-000120                                                                  NPA00120
-000130 ENVIRONMENT DIVISION.                                            NPA00130
-000140 CONFIGURATION SECTION.                                           NPA00140
-000150 INPUT-OUTPUT SECTION.                                            NPA00150
-000160 FILE-CONTROL.                                                    NPA00160
-000170     SELECT MRCF-MST ASSIGN TO UT-MRCF                            NPA00170
-000180*                    RESERVE 10 AREAS                             NPA00180
-000190                     ORGANIZATION IS INDEXED                      NPA00190
-000200                     ACCESS MODE IS SEQUENTIAL                    NPA00200
-000210*                    BLOCK CONTAINS 5950 CHARACTERS               NPA00210
-000220                     RECORD KEY IS KEY-FIELDS OF MRCF-RECORD      NPA00220
-000230                     FILE STATUS IS MRCF-FILE-STATUS.             NPA00230
-000240                                                                  NPA00240
-000250     SELECT OUTPUT-FILE ASSIGN TO UT-BATOUT                       NPA00250
-000260                        ORGANIZATION IS SEQUENTIAL                NPA00260
-000270                        ACCESS IS SEQUENTIAL                      NPA00270
-000280                        FILE STATUS IS OUTPUT-FILE-STATUS.        NPA00280
-000290                                                                  NPA00290
-000300 DATA DIVISION.                                                   NPA00300
-000310 FILE SECTION.                                                    NPA00310
-000320 FD  MRCF-MST                                                     NPA00320
-000330     RECORD CONTAINS 595 CHARACTERS,                              NPA00330
-000340     LABEL RECORDS ARE STANDARD.                                  NPA00340
-000350 01  MRCF-RECORD.                                                 NPA00350
-000360     05  KEY-FIELDS                      PIC X(20).               NPA00360
-000370     05  DATA-FIELDS                     PIC X(575).              NPA00370
-000380                                                                  NPA00380
-000390 FD  OUTPUT-FILE                                                  NPA00390
-000400*    RECORDING MODE IS V                                          NPA00400
-000410*    RECORD CONTAINS 1 TO 80 CHARACTERS                           NPA00410
-000420     LABEL RECORDS STANDARD.                                      NPA00420
-000430 01  OUTPUT-RECORD.                                               NPA00430
-000440     05  DATA-FIELDS.                                             NPA00440
-000450         10  RATE-CENTER-NPA                PIC ZZZ.              NPA00450
-000460         10  FILLER1                        PIC X(01).            NPA00460
-000470         10  RATE-CENTER-NXX                PIC ZZZ.              NPA00470
-000480         10  FILLER2                        PIC X(01).            NPA00480
-000490         10  WIRE-CENTER-V-SIGN             PIC X(01).            NPA00490
-000500         10  WIRE-CENTER-V                  PIC 99999.99.         NPA00500
-000510         10  FILLER3                        PIC X(01).            NPA00510
-000520         10  WIRE-CENTER-H-SIGN             PIC X(01).            NPA00520
-000530         10  WIRE-CENTER-H                  PIC 99999.99.         NPA00530
-000540         10  FILLER4                        PIC X(01).            NPA00540
-000550         10  RATE-CENTER-CITY               PIC X(10).            NPA00550
-000560         10  FILLER5                        PIC X(01).            NPA00560
-000570         10  RATE-CENTER-ST                 PIC X(02).            NPA00570
-000580*     End of Record Layout                                        NPA00580
-000590*                                                                 NPA00590
-000600 WORKING-STORAGE SECTION.                                         NPA00600
-000610*                                                                 NPA00610
-000620*     Working Storage Variables                                   NPA00620
-000630*                                                                 NPA00630
+000090*   Run-time behavior is driven by an optional control card       NPA00090
+000100*   (UT-CNTL) - see A050-READ-CONTROL-CARD.  When no control      NPA00100
+000110*   card is supplied the program defaults to a full-file dump     NPA00110
+000120*   of US-MAINLAND, ALASKA, HAWAII and US-CARIBBEAN rate centers, NPA00120
+000130*   matching this program's historical default selection.         NPA00130
+000140*                                                                 NPA00140
+000150******************************************************************NPA00150
+000160*                                                                 NPA00160
+000170*DATE-COMPILED.                                                   NPA00170
+000180                                                                  NPA00180
+000190 ENVIRONMENT DIVISION.                                            NPA00190
+000200 CONFIGURATION SECTION.                                           NPA00200
+000210 INPUT-OUTPUT SECTION.                                            NPA00210
+000220 FILE-CONTROL.                                                    NPA00220
+000230     SELECT MRCF-MST ASSIGN TO UT-MRCF                            NPA00230
+000240*                    RESERVE 10 AREAS                             NPA00240
+000250                     ORGANIZATION IS INDEXED                      NPA00250
+000260                     ACCESS MODE IS SEQUENTIAL                    NPA00260
+000270*                    BLOCK CONTAINS 5950 CHARACTERS               NPA00270
+000280                     RECORD KEY IS KEY-FIELDS OF MRCF-RECORD      NPA00280
+000290                     FILE STATUS IS MRCF-FILE-STATUS.             NPA00290
+000300                                                                  NPA00300
+000310     SELECT OUTPUT-FILE ASSIGN TO UT-BATOUT                       NPA00310
+000320                        ORGANIZATION IS SEQUENTIAL                NPA00320
+000330                        ACCESS IS SEQUENTIAL                      NPA00330
+000340                        FILE STATUS IS OUTPUT-FILE-STATUS.        NPA00340
+000350                                                                  NPA00350
+000360*    UT-CSVOUT carries the same POP extract in comma-delimited    NPA00360
+000370*    form for spreadsheets / vendor import tools.                 NPA00370
+000380     SELECT CSV-OUTPUT-FILE ASSIGN TO UT-CSVOUT                   NPA00380
+000390                        ORGANIZATION IS SEQUENTIAL                NPA00390
+000400                        ACCESS IS SEQUENTIAL                      NPA00400
+000410                        FILE STATUS IS CSV-FILE-STATUS.           NPA00410
+000420                                                                  NPA00420
+000430*    UT-EXCPT carries per-record V&H / city-state validation      NPA00430
+000440*    exceptions, separate from the normal POP dump.               NPA00440
+000450     SELECT EXCEPTION-FILE ASSIGN TO UT-EXCPT                     NPA00450
+000460                        ORGANIZATION IS SEQUENTIAL                NPA00460
+000470                        ACCESS IS SEQUENTIAL                      NPA00470
+000480                        FILE STATUS IS EXCEPTION-FILE-STATUS.     NPA00480
+000490                                                                  NPA00490
+000500*    UT-DUPRPT carries the NPA-NXX reconciliation pass results -  NPA00500
+000510*    MRCF-MST key combinations that collapse to the same NPA-NXX  NPA00510
+000520*    with conflicting V&H/city/state.                             NPA00520
+000530     SELECT DUPLICATE-RPT-FILE ASSIGN TO UT-DUPRPT                NPA00530
+000540                        ORGANIZATION IS SEQUENTIAL                NPA00540
+000550                        ACCESS IS SEQUENTIAL                      NPA00550
+000560                        FILE STATUS IS DUPRPT-FILE-STATUS.        NPA00560
+000570                                                                  NPA00570
+000580*    UT-CNTL is the optional run-control card - rating-area       NPA00580
+000590*    selection flags, or inquiry mode plus an NPA-NXX list.       NPA00590
+000600     SELECT OPTIONAL CONTROL-CARD-FILE ASSIGN TO UT-CNTL          NPA00600
+000610                        ORGANIZATION IS SEQUENTIAL                NPA00610
+000620                        ACCESS IS SEQUENTIAL                      NPA00620
+000630                        FILE STATUS IS CONTROL-FILE-STATUS.       NPA00630
 000640                                                                  NPA00640
-000650 01  MRCF-FILE-STATUS                    PIC XX.                  NPA00650
-000660 01  OUTPUT-FILE-STATUS                  PIC XX.                  NPA00660
-000670                                                                  NPA00670
-000680 01  RECORD-COUNTS.                                               NPA00680
-000690     05  RECORDS-PROCESSED               PIC 9(08) COMP VALUE 0.  NPA00690
-000700     05  SUCCESSFULLY-PRICED             PIC 9(08) COMP VALUE 0.  NPA00700
-000710                                                                  NPA00710
-000720*01  RATF-KEY                            PIC X(20).               NPA00720
-000730*01  RATF-RECORD                         PIC X(180).              NPA00730
-000740*01  RECORD-KEY                          PIC X(20).               NPA00740
-000750                                                                  NPA00750
-000760 01  WS-ACTION-CODE                      PIC X(01).               NPA00760
-000770     88  CLOSE-FILE                      VALUE "C".               NPA00770
-000780     88  FIND-RECORD                     VALUE "F".               NPA00780
-000790     88  WRITE-RECORD                    VALUE "W".               NPA00790
-000800     88  EOF-REACHED                     VALUE "E".               NPA00800
+000650*    UT-CKPOUT/UT-CKPIN are the checkpoint/restart files for the  NPA00650
+000660*    MRCF-MST full-file dump - this run's checkpoints (UT-CKPOUT) NPA00660
+000670*    become next run's restart input (UT-CKPIN) in the JCL.       NPA00670
+000680     SELECT CHECKPOINT-OUT-FILE ASSIGN TO UT-CKPOUT               NPA00680
+000690                        ORGANIZATION IS SEQUENTIAL                NPA00690
+000700                        ACCESS IS SEQUENTIAL                      NPA00700
+000710                        FILE STATUS IS CKPOUT-FILE-STATUS.        NPA00710
+000720                                                                  NPA00720
+000730     SELECT OPTIONAL CHECKPOINT-IN-FILE ASSIGN TO UT-CKPIN        NPA00730
+000740                        ORGANIZATION IS SEQUENTIAL                NPA00740
+000750                        ACCESS IS SEQUENTIAL                      NPA00750
+000760                        FILE STATUS IS CKPIN-FILE-STATUS.         NPA00760
+000770                                                                  NPA00770
+000780*    Sort work file for the E000-RECONCILE-NPANXX duplicate-key   NPA00780
+000790*    reconciliation pass over MRCF-MST.                           NPA00790
+000800     SELECT SORT-WORK-FILE ASSIGN TO UT-SORTWK1.                  NPA00800
 000810                                                                  NPA00810
-000820 01  MRCF-KEY.                                                    NPA00820
-000830     COPY RCFUSAKY.                                               NPA00830
-000840 01  MRCF-REC.                                                    NPA00840
-000850     COPY RCFUSA.                                                 NPA00850
-000860                                                                  NPA00860
-000870 01  MRCF-REDEFINE-REC  REDEFINES  MRCF-REC.                      NPA00870
-000880     02 KEY-FIELDS.                                               NPA00880
-000890        05  KEY-CATEGORY                 PIC 9(01).               NPA00890
-000900        05  NPA                          PIC 9(03).               NPA00900
-000910        05  NXX                          PIC 9(03).               NPA00910
-000920        05  KEY-EXTENSION                PIC X(03).               NPA00920
-000930        05  ZERO-FILL-10                 PIC 9(10).               NPA00930
-000940     02 DATA-FIELDS.                                              NPA00940
-000950        05  RATING-AREA                  PIC 9(01).               NPA00950
-000960            88 US-MAINLAND-ORIGIN        VALUE 1.                 NPA00960
-000970            88 CANADA-ORIGIN             VALUE 2.                 NPA00970
-000980            88 MEXICO-ORIGIN             VALUE 3.                 NPA00980
-000990            88 ALASKA-ORIGIN             VALUE 4.                 NPA00990
-001000            88 HAWAII-ORIGIN             VALUE 5.                 NPA01000
-001010            88 OTHER-CARIBBEAN-ORIGIN    VALUE 6.                 NPA01010
-001020            88 INFO-DIALIT-ORIGIN        VALUE 7.                 NPA01020
-001030            88 US-CARIBBEAN-ORIGIN       VALUE 8.                 NPA01030
-001040            88 OVERSEAS-ORIGIN           VALUE 9.                 NPA01040
-001050        05  FILLER                       PIC X(572).              NPA01050
-001060                                                                  NPA01060
-001070 01  WS-DISPLAY-VARIABLES.                                        NPA01070
-001080     05  WS-DISP-NBR                     PIC ZZ.                  NPA01080
-001090     05  WS-DISP-MILEAGE                 PIC ZZZZ9.999.           NPA01090
-001100     05  WS-RC-V                         PIC -99999.99.           NPA01100
-001110     05  WS-RC-H                         PIC -99999.99.           NPA01110
-001120     05  WS-WC-V                         PIC -99999.99.           NPA01120
-001130     05  WS-WC-H                         PIC -99999.99.           NPA01130
-001140                                                                  NPA01140
-001150*                                                                 NPA01150
-001160*     Report Layout Records                                       NPA01160
+000820 DATA DIVISION.                                                   NPA00820
+000830 FILE SECTION.                                                    NPA00830
+000840 FD  MRCF-MST                                                     NPA00840
+000850     RECORD CONTAINS 595 CHARACTERS,                              NPA00850
+000860     LABEL RECORDS ARE STANDARD.                                  NPA00860
+000870 01  MRCF-RECORD.                                                 NPA00870
+000880     05  KEY-FIELDS                      PIC X(20).               NPA00880
+000890     05  DATA-FIELDS                     PIC X(575).              NPA00890
+000900                                                                  NPA00900
+000910 FD  OUTPUT-FILE                                                  NPA00910
+000920*    RECORDING MODE IS V                                          NPA00920
+000930*    RECORD CONTAINS 1 TO 80 CHARACTERS                           NPA00930
+000940     LABEL RECORDS STANDARD.                                      NPA00940
+000950 01  OUTPUT-RECORD.                                               NPA00950
+000960     05  DATA-FIELDS.                                             NPA00960
+000970         10  RATE-CENTER-NPA                PIC ZZZ.              NPA00970
+000980         10  FILLER1                        PIC X(01).            NPA00980
+000990         10  RATE-CENTER-NXX                PIC ZZZ.              NPA00990
+001000         10  FILLER2                        PIC X(01).            NPA01000
+001010         10  WIRE-CENTER-V-SIGN             PIC X(01).            NPA01010
+001020         10  WIRE-CENTER-V                  PIC 99999.99.         NPA01020
+001030         10  FILLER3                        PIC X(01).            NPA01030
+001040         10  WIRE-CENTER-H-SIGN             PIC X(01).            NPA01040
+001050         10  WIRE-CENTER-H                  PIC 99999.99.         NPA01050
+001060         10  FILLER4                        PIC X(01).            NPA01060
+001070         10  RATE-CENTER-CITY               PIC X(10).            NPA01070
+001080         10  FILLER5                        PIC X(01).            NPA01080
+001090         10  RATE-CENTER-ST                 PIC X(02).            NPA01090
+001100         10  FILLER6                        PIC X(01).            NPA01100
+001110         10  INTER-OFFICE-MILEAGE           PIC ZZZZ9.999.        NPA01110
+001120         10  FILLER7                        PIC X(29).            NPA01120
+001130*     End of Record Layout                                        NPA01130
+001140*    FILLER7 above pads OUTPUT-RECORD to 80 bytes so the detail,  NPA01140
+001150*    header and trailer records sharing this FD are all one       NPA01150
+001160*    uniform physical record length.                              NPA01160
 001170*                                                                 NPA01170
-001180 01  WS-POPLOC-ARGS.                                              NPA01180
-001190     COPY POPLOCV2.                                               NPA01190
-001200                                                                  NPA01200
-001210/                                                                 NPA01210
-001220 PROCEDURE DIVISION.                                              NPA01220
-001230                                                                  NPA01230
-001240 A100-MAIN SECTION.                                               NPA01240
-001250 A100-START.                                                      NPA01250
-001260     DISPLAY "LOADING DOMESTIC NPANXX ...".                       NPA01260
-001270     DISPLAY SPACE.                                               NPA01270
-001280                                                                  NPA01280
-001290      OPEN INPUT MRCF-MST.                                        NPA01290
-001300      OPEN OUTPUT OUTPUT-FILE.                                    NPA01300
+001180*    Header record - written first, carries the run date.         NPA01180
+001190 01  OUTPUT-HEADER-RECORD.                                        NPA01190
+001200     05  OH-RECORD-TYPE                  PIC X(02).               NPA01200
+001210     05  OH-RUN-DATE                     PIC 9(08).               NPA01210
+001220     05  FILLER                          PIC X(70).               NPA01220
+001230*                                                                 NPA01230
+001240*    Trailer record - written last, carries the final             NPA01240
+001250*    RECORD-COUNTS so a downstream load job can balance.          NPA01250
+001260 01  OUTPUT-TRAILER-RECORD.                                       NPA01260
+001270     05  OT-RECORD-TYPE                  PIC X(02).               NPA01270
+001280     05  OT-RECORDS-PROCESSED            PIC 9(08).               NPA01280
+001290     05  OT-SUCCESSFULLY-PRICED          PIC 9(08).               NPA01290
+001300     05  FILLER                          PIC X(62).               NPA01300
 001310                                                                  NPA01310
-001320     PERFORM B100-GET-RECORD.                                     NPA01320
-001330*    PERFORM B200-GET-NEXT-RECORD UNTIL EOF-REACHED.              NPA01330
-001340     IF CLOSE-FILE                                                NPA01340
-001350*        IF FILE-IS-OPEN                                          NPA01350
-001360             CLOSE MRCF-MST                                       NPA01360
-001370         ELSE                                                     NPA01370
-001380             NEXT SENTENCE.                                       NPA01380
-001390                                                                  NPA01390
-001400     DISPLAY SPACE.                                               NPA01400
-001410     DISPLAY "DONE !".                                            NPA01410
-001420                                                                  NPA01420
-001430 A100-EXIT.                                                       NPA01430
-001440     CLOSE MRCF-MST.                                              NPA01440
-001450     CLOSE OUTPUT-FILE.                                           NPA01450
-001460     STOP RUN.                                                    NPA01460
-001470/                                                                 NPA01470
-001480 B100-GET-RECORD SECTION.                                         NPA01480
-001490 B100-START.                                                      NPA01490
-001500     MOVE MRCF-KEY TO KEY-FIELDS OF MRCF-RECORD.                  NPA01500
-001510     READ MRCF-MST INTO  MRCF-REC                                 NPA01510
-001520*    START MRCF-MST KEY IS NOT LESS THAN KEY-FIELDS OF MRCF-RECORDNPA01520
-001530         AT END                                                   NPA01530
-001540             MOVE "E" TO WS-ACTION-CODE                           NPA01540
-001550             GO TO B200-EXIT.                                     NPA01550
-001560     IF MRCF-FILE-STATUS NOT = "00"                               NPA01560
-001570         DISPLAY "FILE STATUS ERROR ON UT-MRCF:1 ",               NPA01570
-001580                     MRCF-FILE-STATUS                             NPA01580
-001590         GO TO B100-EXIT.                                         NPA01590
-001600     IF (US-MAINLAND-ORIGIN OR ALASKA-ORIGIN OR HAWAII-ORIGIN     NPA01600
-001610         OR US-CARIBBEAN-ORIGIN)                                  NPA01610
-001620*    IF CANADA-ORIGIN                                             NPA01620
-001630     PERFORM C100-DISPLAY-RESULTS.                                NPA01630
-001640     PERFORM B200-GET-NEXT-RECORD UNTIL EOF-REACHED.              NPA01640
-001650                                                                  NPA01650
-001660 B100-EXIT.                                                       NPA01660
-001670     EXIT.                                                        NPA01670
-001680                                                                  NPA01680
-001690 B200-GET-NEXT-RECORD SECTION.                                    NPA01690
-001700 B200-START.                                                      NPA01700
-001710     READ MRCF-MST NEXT RECORD                                    NPA01710
-001720         AT END                                                   NPA01720
-001730             MOVE "E" TO WS-ACTION-CODE                           NPA01730
-001740             GO TO B200-EXIT.                                     NPA01740
-001750                                                                  NPA01750
-001760     IF MRCF-FILE-STATUS NOT = "00"                               NPA01760
-001770         DISPLAY "FILE STATUS ERROR ON UT-MRCF:2 ",               NPA01770
-001780                     MRCF-FILE-STATUS                             NPA01780
-001790         GO TO B200-EXIT.                                         NPA01790
-001800     MOVE MRCF-RECORD TO MRCF-REC.                                NPA01800
-001810     IF (US-MAINLAND-ORIGIN OR ALASKA-ORIGIN OR HAWAII-ORIGIN     NPA01810
-001820         OR US-CARIBBEAN-ORIGIN OR CANADA-ORIGIN)                 NPA01820
-001830*    IF CANADA-ORIGIN                                             NPA01830
-001840     PERFORM C100-DISPLAY-RESULTS.                                NPA01840
-001850                                                                  NPA01850
-001860 B200-EXIT.                                                       NPA01860
-001870     EXIT.                                                        NPA01870
-001880                                                                  NPA01880
-001890 C100-DISPLAY-RESULTS SECTION.                                    NPA01890
-001900 C100-START.                                                      NPA01900
-001910     MOVE "W" TO WS-ACTION-CODE.                                  NPA01910
-001920     MOVE ZONE-1-NPA OF DATA-FIELDS OF MRCF-REC                   NPA01920
-001930       TO RATE-CENTER-NPA OF OUTPUT-RECORD.                       NPA01930
-001940     MOVE ZONE-1-NXX OF DATA-FIELDS OF MRCF-REC                   NPA01940
-001950       TO RATE-CENTER-NXX OF OUTPUT-RECORD.                       NPA01950
-001960     MOVE RATE-CENTER-CITY OF DATA-FIELDS OF MRCF-REC             NPA01960
-001970       TO RATE-CENTER-CITY OF OUTPUT-RECORD.                      NPA01970
-001980     MOVE RATE-CENTER-ST OF DATA-FIELDS OF MRCF-REC               NPA01980
-001990       TO RATE-CENTER-ST OF OUTPUT-RECORD.                        NPA01990
-002000     MOVE WIRE-CENTER-V-SIGN OF DATA-FIELDS OF MRCF-REC           NPA02000
-002010       TO WIRE-CENTER-V-SIGN OF OUTPUT-RECORD.                    NPA02010
-002020     MOVE WIRE-CENTER-V OF DATA-FIELDS OF MRCF-REC                NPA02020
-002030       TO WIRE-CENTER-V OF OUTPUT-RECORD.                         NPA02030
-002040     MOVE WIRE-CENTER-H-SIGN OF DATA-FIELDS OF MRCF-REC           NPA02040
-002050       TO WIRE-CENTER-H-SIGN OF OUTPUT-RECORD.                    NPA02050
-002060     MOVE WIRE-CENTER-H OF DATA-FIELDS OF MRCF-REC                NPA02060
-002070       TO WIRE-CENTER-H OF OUTPUT-RECORD.                         NPA02070
-002080     MOVE " " TO FILLER1 OF OUTPUT-RECORD,                        NPA02080
-002090                 FILLER2 OF OUTPUT-RECORD,                        NPA02090
-002100                 FILLER3 OF OUTPUT-RECORD,                        NPA02100
-002110                 FILLER4 OF OUTPUT-RECORD,                        NPA02110
-002120                 FILLER5 OF OUTPUT-RECORD.                        NPA02120
-002130     WRITE OUTPUT-RECORD.                                         NPA02130
-002140                                                                  NPA02140
-002150 C100-EXIT.                                                       NPA02150
-002160     EXIT.                                                        NPA02160
-002170                                                                  NPA02170
-002180*END PROGRAM POPALL.                                              NPA02180
-    
\ No newline at end of file
+001320 FD  CSV-OUTPUT-FILE                                              NPA01320
+001330     LABEL RECORDS STANDARD.                                      NPA01330
+001340 01  CSV-OUTPUT-RECORD                   PIC X(80).               NPA01340
+001350                                                                  NPA01350
+001360 FD  EXCEPTION-FILE                                               NPA01360
+001370     LABEL RECORDS STANDARD.                                      NPA01370
+001380 01  EXCEPTION-RECORD.                                            NPA01380
+001390     05  EXC-NPA                         PIC ZZZ.                 NPA01390
+001400     05  FILLER                          PIC X(01).               NPA01400
+001410     05  EXC-NXX                         PIC ZZZ.                 NPA01410
+001420     05  FILLER                          PIC X(01).               NPA01420
+001430     05  EXC-REASON                      PIC X(50).               NPA01430
+001440                                                                  NPA01440
+001450 FD  DUPLICATE-RPT-FILE                                           NPA01450
+001460     LABEL RECORDS STANDARD.                                      NPA01460
+001470 01  DUPLICATE-RPT-RECORD.                                        NPA01470
+001480     05  DUP-NPA                         PIC ZZZ.                 NPA01480
+001490     05  FILLER                          PIC X(01).               NPA01490
+001500     05  DUP-NXX                         PIC ZZZ.                 NPA01500
+001510     05  FILLER                          PIC X(01).               NPA01510
+001520     05  DUP-REASON                      PIC X(50).               NPA01520
+001530                                                                  NPA01530
+001540 FD  CONTROL-CARD-FILE                                            NPA01540
+001550     LABEL RECORDS STANDARD.                                      NPA01550
+001560 01  CONTROL-CARD-RECORD                 PIC X(80).               NPA01560
+001570                                                                  NPA01570
+001580 FD  CHECKPOINT-OUT-FILE                                          NPA01580
+001590     LABEL RECORDS STANDARD.                                      NPA01590
+001600 01  CHECKPOINT-RECORD-OUT.                                       NPA01600
+001610     05  CKPT-KEY-OUT                    PIC X(20).               NPA01610
+001620     05  CKPT-RECORDS-PROCESSED-OUT      PIC 9(08).               NPA01620
+001630     05  CKPT-SUCCESSFULLY-PRICED-OUT    PIC 9(08).               NPA01630
+001640                                                                  NPA01640
+001650 FD  CHECKPOINT-IN-FILE                                           NPA01650
+001660     LABEL RECORDS STANDARD.                                      NPA01660
+001670 01  CHECKPOINT-RECORD-IN.                                        NPA01670
+001680     05  CKPT-KEY-IN                     PIC X(20).               NPA01680
+001690     05  CKPT-RECORDS-PROCESSED-IN       PIC 9(08).               NPA01690
+001700     05  CKPT-SUCCESSFULLY-PRICED-IN     PIC 9(08).               NPA01700
+001710                                                                  NPA01710
+001720 SD  SORT-WORK-FILE.                                              NPA01720
+001730 01  SORT-RECORD.                                                 NPA01730
+001740     05  SORT-NPA                        PIC 9(03).               NPA01740
+001750     05  SORT-NXX                        PIC 9(03).               NPA01750
+001760     05  SORT-KEY-CATEGORY               PIC 9(01).               NPA01760
+001770     05  SORT-KEY-EXTENSION              PIC X(03).               NPA01770
+001780     05  SORT-V-SIGN                     PIC X(01).               NPA01780
+001790     05  SORT-V                          PIC 9(05)V99.            NPA01790
+001800     05  SORT-H-SIGN                     PIC X(01).               NPA01800
+001810     05  SORT-H                          PIC 9(05)V99.            NPA01810
+001820     05  SORT-CITY                       PIC X(10).               NPA01820
+001830     05  SORT-ST                         PIC X(02).               NPA01830
+001840                                                                  NPA01840
+001850 WORKING-STORAGE SECTION.                                         NPA01850
+001860*                                                                 NPA01860
+001870*     Working Storage Variables                                   NPA01870
+001880*                                                                 NPA01880
+001890                                                                  NPA01890
+001900 01  MRCF-FILE-STATUS                    PIC XX.                  NPA01900
+001910 01  OUTPUT-FILE-STATUS                  PIC XX.                  NPA01910
+001920 01  CSV-FILE-STATUS                     PIC XX.                  NPA01920
+001930 01  EXCEPTION-FILE-STATUS               PIC XX.                  NPA01930
+001940 01  DUPRPT-FILE-STATUS                  PIC XX.                  NPA01940
+001950 01  CONTROL-FILE-STATUS                 PIC XX.                  NPA01950
+001960     88  CONTROL-FILE-AT-END             VALUE "10".              NPA01960
+001970 01  CKPOUT-FILE-STATUS                  PIC XX.                  NPA01970
+001980 01  CKPIN-FILE-STATUS                   PIC XX.                  NPA01980
+001990                                                                  NPA01990
+002000 01  RECORD-COUNTS.                                               NPA02000
+002010     05  RECORDS-PROCESSED               PIC 9(08) COMP VALUE 0.  NPA02010
+002020     05  SUCCESSFULLY-PRICED             PIC 9(08) COMP VALUE 0.  NPA02020
+002030                                                                  NPA02030
+002040*01  RATF-KEY                            PIC X(20).               NPA02040
+002050*01  RATF-RECORD                         PIC X(180).              NPA02050
+002060*01  RECORD-KEY                          PIC X(20).               NPA02060
+002070                                                                  NPA02070
+002080 01  WS-ACTION-CODE                      PIC X(01).               NPA02080
+002090     88  CLOSE-FILE                      VALUE "C".               NPA02090
+002100     88  FIND-RECORD                     VALUE "F".               NPA02100
+002110     88  WRITE-RECORD                    VALUE "W".               NPA02110
+002120     88  EOF-REACHED                     VALUE "E".               NPA02120
+002130                                                                  NPA02130
+002140 01  MRCF-KEY.                                                    NPA02140
+002150     COPY RCFUSAKY.                                               NPA02150
+002160 01  MRCF-REC.                                                    NPA02160
+002170     COPY RCFUSA.                                                 NPA02170
+002180                                                                  NPA02180
+002190 01  MRCF-REDEFINE-REC  REDEFINES  MRCF-REC.                      NPA02190
+002200     02 KEY-FIELDS.                                               NPA02200
+002210        05  KEY-CATEGORY                 PIC 9(01).               NPA02210
+002220        05  NPA                          PIC 9(03).               NPA02220
+002230        05  NXX                          PIC 9(03).               NPA02230
+002240        05  KEY-EXTENSION                PIC X(03).               NPA02240
+002250        05  ZERO-FILL-10                 PIC 9(10).               NPA02250
+002260     02 DATA-FIELDS.                                              NPA02260
+002270        05  RATING-AREA                  PIC 9(01).               NPA02270
+002280            88 US-MAINLAND-ORIGIN        VALUE 1.                 NPA02280
+002290            88 CANADA-ORIGIN             VALUE 2.                 NPA02290
+002300            88 MEXICO-ORIGIN             VALUE 3.                 NPA02300
+002310            88 ALASKA-ORIGIN             VALUE 4.                 NPA02310
+002320            88 HAWAII-ORIGIN             VALUE 5.                 NPA02320
+002330            88 OTHER-CARIBBEAN-ORIGIN    VALUE 6.                 NPA02330
+002340            88 INFO-DIALIT-ORIGIN        VALUE 7.                 NPA02340
+002350            88 US-CARIBBEAN-ORIGIN       VALUE 8.                 NPA02350
+002360            88 OVERSEAS-ORIGIN           VALUE 9.                 NPA02360
+002370        05  FILLER                       PIC X(572).              NPA02370
+002380                                                                  NPA02380
+002390 01  WS-DISPLAY-VARIABLES.                                        NPA02390
+002400     05  WS-DISP-NBR                     PIC ZZ.                  NPA02400
+002410     05  WS-RC-V                         PIC -99999.99.           NPA02410
+002420     05  WS-RC-H                         PIC -99999.99.           NPA02420
+002430     05  WS-WC-V                         PIC -99999.99.           NPA02430
+002440     05  WS-WC-H                         PIC -99999.99.           NPA02440
+002450                                                                  NPA02450
+002460*    Edited working fields for C200-WRITE-CSV-RECORD - insert the NPA02460
+002470*    same decimal point the fixed OUTPUT-RECORD gets via its      NPA02470
+002480*    edited WIRE-CENTER-V/H picture, so the CSV isn't raw         NPA02480
+002490*    implied-decimal.                                             NPA02490
+002500 01  WS-CSV-WORK-FIELDS.                                          NPA02500
+002510     05  WS-CSV-V                        PIC 99999.99.            NPA02510
+002520     05  WS-CSV-H                        PIC 99999.99.            NPA02520
+002530                                                                  NPA02530
+002540*                                                                 NPA02540
+002550*     Report Layout Records                                       NPA02550
+002560*                                                                 NPA02560
+002570 01  WS-POPLOC-ARGS.                                              NPA02570
+002580     COPY POPLOCV2.                                               NPA02580
+002590                                                                  NPA02590
+002600*    Fixed reference point POPLOC measures every rate center's    NPA02600
+002610*    inter-office mileage from.  A real deployment would load     NPA02610
+002620*    this from the company's home-office master; it is broken     NPA02620
+002630*    out here as a single named constant so it is easy to find.   NPA02630
+002640 01  WS-HOME-OFFICE-VH.                                           NPA02640
+002650     05  WS-HOME-OFFICE-V          PIC S9(05)V99                  NPA02650
+002660             VALUE +05280.00.                                     NPA02660
+002670     05  WS-HOME-OFFICE-H          PIC S9(05)V99                  NPA02670
+002680             VALUE +04140.00.                                     NPA02680
+002690                                                                  NPA02690
+002700*                                                                 NPA02700
+002710*     Run-Control Card (UT-CNTL) - see A050-READ-CONTROL-CARD     NPA02710
+002720*                                                                 NPA02720
+002730 01  WS-CONTROL-CARD.                                             NPA02730
+002740     05  WS-CC-MODE                      PIC X(01).               NPA02740
+002750         88  WS-CC-MODE-FULL-DUMP        VALUE "F".               NPA02750
+002760         88  WS-CC-MODE-INQUIRY          VALUE "I".               NPA02760
+002770     05  WS-CC-RATING-AREA-FLAGS.                                 NPA02770
+002780         10  WS-CC-AREA-FLAG OCCURS 9 TIMES                       NPA02780
+002790                 INDEXED BY WS-CC-AREA-IDX                        NPA02790
+002800                 PIC X(01).                                       NPA02800
+002810             88  WS-CC-AREA-SELECTED     VALUE "Y".               NPA02810
+002820     05  FILLER                          PIC X(70).               NPA02820
+002830                                                                  NPA02830
+002840 01  WS-INQUIRY-DETAIL-CARD.                                      NPA02840
+002850     05  WS-ID-NPA                       PIC 9(03).               NPA02850
+002860     05  WS-ID-NXX                       PIC 9(03).               NPA02860
+002870     05  FILLER                          PIC X(74).               NPA02870
+002880                                                                  NPA02880
+002890 01  WS-RUN-DATE.                                                 NPA02890
+002900     05  WS-RUN-DATE-YYYYMMDD            PIC 9(08).               NPA02900
+002910                                                                  NPA02910
+002920 01  WS-RESTART-SWITCH                   PIC X(01) VALUE "N".     NPA02920
+002930     88  WS-RESTART-REQUESTED            VALUE "Y".               NPA02930
+002940                                                                  NPA02940
+002950 01  WS-LAST-CHECKPOINT.                                          NPA02950
+002960     05  WS-LC-KEY                       PIC X(20).               NPA02960
+002970     05  WS-LC-RECORDS-PROCESSED         PIC 9(08).               NPA02970
+002980     05  WS-LC-SUCCESSFULLY-PRICED       PIC 9(08).               NPA02980
+002990                                                                  NPA02990
+003000 01  WS-CHECKPOINT-COUNTERS.                                      NPA03000
+003010     05  WS-CHECKPOINT-COUNTER           PIC 9(08) COMP VALUE 0.  NPA03010
+003020     05  WS-CHECKPOINT-INTERVAL          PIC 9(08) COMP VALUE 500.NPA03020
+003030                                                                  NPA03030
+003040*                                                                 NPA03040
+003050*     Per-Rating-Area Summary Counts (request: summary report)    NPA03050
+003060*                                                                 NPA03060
+003070 01  WS-AREA-SUMMARY-COUNTS.                                      NPA03070
+003080     05  WS-AREA-COUNT OCCURS 9 TIMES                             NPA03080
+003090             PIC 9(08) COMP VALUE 0.                              NPA03090
+003100                                                                  NPA03100
+003110 01  WS-AREA-NAMES-LIST.                                          NPA03110
+003120     05  FILLER                         PIC X(20) VALUE           NPA03120
+003130         "US MAINLAND".                                           NPA03130
+003140     05  FILLER                         PIC X(20) VALUE           NPA03140
+003150         "CANADA".                                                NPA03150
+003160     05  FILLER                         PIC X(20) VALUE           NPA03160
+003170         "MEXICO".                                                NPA03170
+003180     05  FILLER                         PIC X(20) VALUE           NPA03180
+003190         "ALASKA".                                                NPA03190
+003200     05  FILLER                         PIC X(20) VALUE           NPA03200
+003210         "HAWAII".                                                NPA03210
+003220     05  FILLER                         PIC X(20) VALUE           NPA03220
+003230         "OTHER CARIBBEAN".                                       NPA03230
+003240     05  FILLER                         PIC X(20) VALUE           NPA03240
+003250         "INFO-DIALIT".                                           NPA03250
+003260     05  FILLER                         PIC X(20) VALUE           NPA03260
+003270         "US CARIBBEAN".                                          NPA03270
+003280     05  FILLER                         PIC X(20) VALUE           NPA03280
+003290         "OVERSEAS".                                              NPA03290
+003300 01  WS-AREA-NAMES REDEFINES WS-AREA-NAMES-LIST.                  NPA03300
+003310     05  WS-AREA-NAME OCCURS 9 TIMES    PIC X(20).                NPA03310
+003320                                                                  NPA03320
+003330*                                                                 NPA03330
+003340*     Record Validation (request: validate V&H / city-state)      NPA03340
+003350*                                                                 NPA03350
+003360 01  WS-VALIDATION-SWITCH                PIC X(01) VALUE "Y".     NPA03360
+003370     88  WS-RECORD-IS-VALID              VALUE "Y".               NPA03370
+003380                                                                  NPA03380
+003390*                                                                 NPA03390
+003400*     NPA-NXX Reconciliation Pass (request: duplicate keys)       NPA03400
+003410*                                                                 NPA03410
+003420 01  WS-SORT-PREV-RECORD.                                         NPA03420
+003430     05  WS-PREV-NPA                     PIC 9(03) VALUE ZERO.    NPA03430
+003440     05  WS-PREV-NXX                     PIC 9(03) VALUE ZERO.    NPA03440
+003450     05  WS-PREV-V-SIGN                  PIC X(01).               NPA03450
+003460     05  WS-PREV-V                       PIC 9(05)V99.            NPA03460
+003470     05  WS-PREV-H-SIGN                  PIC X(01).               NPA03470
+003480     05  WS-PREV-H                       PIC 9(05)V99.            NPA03480
+003490     05  WS-PREV-CITY                    PIC X(10).               NPA03490
+003500     05  WS-PREV-ST                      PIC X(02).               NPA03500
+003510 01  WS-FIRST-SORT-RECORD-SWITCH         PIC X(01) VALUE "Y".     NPA03510
+003520     88  WS-FIRST-SORT-RECORD            VALUE "Y".               NPA03520
+003530 01  WS-SORT-INPUT-EOF-SWITCH            PIC X(01) VALUE "N".     NPA03530
+003540     88  WS-SORT-INPUT-AT-END            VALUE "Y".               NPA03540
+003550                                                                  NPA03550
+003560 01  WS-CONTROL-FILE-OPEN-SWITCH         PIC X(01) VALUE "N".     NPA03560
+003570     88  WS-CONTROL-FILE-IS-OPEN         VALUE "Y".               NPA03570
+003580                                                                  NPA03580
+003590/                                                                 NPA03590
+003600 PROCEDURE DIVISION.                                              NPA03600
+003610                                                                  NPA03610
+003620 A100-MAIN SECTION.                                               NPA03620
+003630 A100-START.                                                      NPA03630
+003640     DISPLAY "LOADING DOMESTIC NPANXX ...".                       NPA03640
+003650     DISPLAY SPACE.                                               NPA03650
+003660                                                                  NPA03660
+003670     PERFORM A050-READ-CONTROL-CARD.                              NPA03670
+003680     ACCEPT WS-RUN-DATE-YYYYMMDD FROM DATE YYYYMMDD.              NPA03680
+003690                                                                  NPA03690
+003700*    Must resolve WS-RESTART-REQUESTED before OUTPUT-FILE/        NPA03700
+003710*    CSV-OUTPUT-FILE/EXCEPTION-FILE are opened - a restarted run  NPA03710
+003720*    has to EXTEND those files (carrying forward what the prior,  NPA03720
+003730*    checkpointed run already wrote) instead of OPENing OUTPUT andNPA03730
+003740*    truncating them.                                             NPA03740
+003750     IF NOT WS-CC-MODE-INQUIRY                                    NPA03750
+003760         PERFORM A060-READ-CHECKPOINT                             NPA03760
+003770     END-IF.                                                      NPA03770
+003780                                                                  NPA03780
+003790     IF WS-RESTART-REQUESTED                                      NPA03790
+003800         OPEN EXTEND OUTPUT-FILE                                  NPA03800
+003810         OPEN EXTEND CSV-OUTPUT-FILE                              NPA03810
+003820         OPEN EXTEND EXCEPTION-FILE                               NPA03820
+003830     ELSE                                                         NPA03830
+003840         OPEN OUTPUT OUTPUT-FILE                                  NPA03840
+003850         OPEN OUTPUT CSV-OUTPUT-FILE                              NPA03850
+003860         OPEN OUTPUT EXCEPTION-FILE                               NPA03860
+003870         PERFORM A070-WRITE-HEADER-RECORD                         NPA03870
+003880     END-IF.                                                      NPA03880
+003890                                                                  NPA03890
+003900     IF WS-CC-MODE-INQUIRY                                        NPA03900
+003910         OPEN INPUT MRCF-MST                                      NPA03910
+003920         PERFORM B300-INQUIRY-LOOP UNTIL CONTROL-FILE-AT-END      NPA03920
+003930     ELSE                                                         NPA03930
+003940         PERFORM E000-RECONCILE-NPANXX                            NPA03940
+003950         OPEN OUTPUT CHECKPOINT-OUT-FILE                          NPA03950
+003960         OPEN INPUT MRCF-MST                                      NPA03960
+003970         PERFORM B100-GET-RECORD                                  NPA03970
+003980*        PERFORM B200-GET-NEXT-RECORD UNTIL EOF-REACHED           NPA03980
+003990         IF CLOSE-FILE                                            NPA03990
+004000*            IF FILE-IS-OPEN                                      NPA04000
+004010                 CLOSE MRCF-MST                                   NPA04010
+004020             ELSE                                                 NPA04020
+004030                 NEXT SENTENCE                                    NPA04030
+004040         END-IF                                                   NPA04040
+004050         CLOSE CHECKPOINT-OUT-FILE                                NPA04050
+004060     END-IF.                                                      NPA04060
+004070                                                                  NPA04070
+004080     PERFORM A080-WRITE-TRAILER-RECORD.                           NPA04080
+004090     PERFORM D100-CONTROL-REPORT.                                 NPA04090
+004100     PERFORM D200-AREA-SUMMARY-REPORT.                            NPA04100
+004110                                                                  NPA04110
+004120     DISPLAY SPACE.                                               NPA04120
+004130     DISPLAY "DONE !".                                            NPA04130
+004140                                                                  NPA04140
+004150 A100-EXIT.                                                       NPA04150
+004160     IF WS-CONTROL-FILE-IS-OPEN                                   NPA04160
+004170         CLOSE CONTROL-CARD-FILE                                  NPA04170
+004180     END-IF.                                                      NPA04180
+004190     CLOSE MRCF-MST.                                              NPA04190
+004200     CLOSE OUTPUT-FILE.                                           NPA04200
+004210     CLOSE CSV-OUTPUT-FILE.                                       NPA04210
+004220     CLOSE EXCEPTION-FILE.                                        NPA04220
+004230     STOP RUN.                                                    NPA04230
+004240/                                                                 NPA04240
+004250 A050-READ-CONTROL-CARD SECTION.                                  NPA04250
+004260 A050-START.                                                      NPA04260
+004270     SET WS-CC-MODE-FULL-DUMP TO TRUE.                            NPA04270
+004280     PERFORM VARYING WS-CC-AREA-IDX FROM 1 BY 1                   NPA04280
+004290             UNTIL WS-CC-AREA-IDX > 9                             NPA04290
+004300         MOVE "N" TO WS-CC-AREA-FLAG (WS-CC-AREA-IDX)             NPA04300
+004310     END-PERFORM.                                                 NPA04310
+004320*    Historical default selection when no control card is         NPA04320
+004330*    supplied: US-MAINLAND, ALASKA, HAWAII, US-CARIBBEAN - the    NPA04330
+004340*    same mix B100/B200 used to hardcode, applied uniformly to    NPA04340
+004350*    every record instead of only records after the first.        NPA04350
+004360     MOVE "Y" TO WS-CC-AREA-FLAG (1).                             NPA04360
+004370     MOVE "Y" TO WS-CC-AREA-FLAG (4).                             NPA04370
+004380     MOVE "Y" TO WS-CC-AREA-FLAG (5).                             NPA04380
+004390     MOVE "Y" TO WS-CC-AREA-FLAG (8).                             NPA04390
+004400                                                                  NPA04400
+004410     OPEN INPUT CONTROL-CARD-FILE.                                NPA04410
+004420     IF CONTROL-FILE-STATUS = "00"                                NPA04420
+004430         SET WS-CONTROL-FILE-IS-OPEN TO TRUE                      NPA04430
+004440         READ CONTROL-CARD-FILE                                   NPA04440
+004450             AT END                                               NPA04450
+004460                 MOVE "10" TO CONTROL-FILE-STATUS                 NPA04460
+004470         END-READ                                                 NPA04470
+004480     END-IF.                                                      NPA04480
+004490     IF CONTROL-FILE-STATUS = "00"                                NPA04490
+004500         MOVE CONTROL-CARD-RECORD TO WS-CONTROL-CARD              NPA04500
+004510     END-IF.                                                      NPA04510
+004520                                                                  NPA04520
+004530     IF NOT WS-CC-MODE-INQUIRY                                    NPA04530
+004540         IF WS-CONTROL-FILE-IS-OPEN                               NPA04540
+004550             CLOSE CONTROL-CARD-FILE                              NPA04550
+004560             MOVE "N" TO WS-CONTROL-FILE-OPEN-SWITCH              NPA04560
+004570         END-IF                                                   NPA04570
+004580     END-IF.                                                      NPA04580
+004590 A050-EXIT.                                                       NPA04590
+004600     EXIT.                                                        NPA04600
+004610/                                                                 NPA04610
+004620 A060-READ-CHECKPOINT SECTION.                                    NPA04620
+004630 A060-START.                                                      NPA04630
+004640     MOVE "N" TO WS-RESTART-SWITCH.                               NPA04640
+004650     OPEN INPUT CHECKPOINT-IN-FILE.                               NPA04650
+004660     IF CKPIN-FILE-STATUS = "00"                                  NPA04660
+004670         PERFORM UNTIL CKPIN-FILE-STATUS NOT = "00"               NPA04670
+004680             READ CHECKPOINT-IN-FILE                              NPA04680
+004690                 AT END                                           NPA04690
+004700                     MOVE "10" TO CKPIN-FILE-STATUS               NPA04700
+004710                 NOT AT END                                       NPA04710
+004720                     MOVE CHECKPOINT-RECORD-IN                    NPA04720
+004730                         TO WS-LAST-CHECKPOINT                    NPA04730
+004740                     SET WS-RESTART-REQUESTED TO TRUE             NPA04740
+004750             END-READ                                             NPA04750
+004760         END-PERFORM                                              NPA04760
+004770         CLOSE CHECKPOINT-IN-FILE                                 NPA04770
+004780     END-IF.                                                      NPA04780
+004790                                                                  NPA04790
+004800     IF WS-RESTART-REQUESTED                                      NPA04800
+004810         MOVE WS-LC-KEY TO MRCF-KEY                               NPA04810
+004820         MOVE WS-LC-RECORDS-PROCESSED TO RECORDS-PROCESSED        NPA04820
+004830         MOVE WS-LC-SUCCESSFULLY-PRICED TO SUCCESSFULLY-PRICED    NPA04830
+004840         DISPLAY "RESTARTING FROM CHECKPOINT KEY: " WS-LC-KEY     NPA04840
+004850     END-IF.                                                      NPA04850
+004860 A060-EXIT.                                                       NPA04860
+004870     EXIT.                                                        NPA04870
+004880/                                                                 NPA04880
+004890 A070-WRITE-HEADER-RECORD SECTION.                                NPA04890
+004900 A070-START.                                                      NPA04900
+004910     MOVE SPACES TO OUTPUT-HEADER-RECORD.                         NPA04910
+004920     MOVE "HH" TO OH-RECORD-TYPE.                                 NPA04920
+004930     MOVE WS-RUN-DATE-YYYYMMDD TO OH-RUN-DATE.                    NPA04930
+004940     WRITE OUTPUT-HEADER-RECORD.                                  NPA04940
+004950 A070-EXIT.                                                       NPA04950
+004960     EXIT.                                                        NPA04960
+004970/                                                                 NPA04970
+004980 A080-WRITE-TRAILER-RECORD SECTION.                               NPA04980
+004990 A080-START.                                                      NPA04990
+005000     MOVE SPACES TO OUTPUT-TRAILER-RECORD.                        NPA05000
+005010     MOVE "TT" TO OT-RECORD-TYPE.                                 NPA05010
+005020     MOVE RECORDS-PROCESSED TO OT-RECORDS-PROCESSED.              NPA05020
+005030     MOVE SUCCESSFULLY-PRICED TO OT-SUCCESSFULLY-PRICED.          NPA05030
+005040     WRITE OUTPUT-TRAILER-RECORD.                                 NPA05040
+005050 A080-EXIT.                                                       NPA05050
+005060     EXIT.                                                        NPA05060
+005070/                                                                 NPA05070
+005080 B100-GET-RECORD SECTION.                                         NPA05080
+005090 B100-START.                                                      NPA05090
+005100     MOVE MRCF-KEY TO KEY-FIELDS OF MRCF-RECORD.                  NPA05100
+005110     IF WS-RESTART-REQUESTED                                      NPA05110
+005120         START MRCF-MST KEY IS GREATER THAN                       NPA05120
+005130                 KEY-FIELDS OF MRCF-RECORD                        NPA05130
+005140             INVALID KEY                                          NPA05140
+005150                 MOVE "E" TO WS-ACTION-CODE                       NPA05150
+005160                 GO TO B100-EXIT                                  NPA05160
+005170         END-START                                                NPA05170
+005180         READ MRCF-MST NEXT RECORD INTO MRCF-REC                  NPA05180
+005190             AT END                                               NPA05190
+005200                 MOVE "E" TO WS-ACTION-CODE                       NPA05200
+005210                 GO TO B100-EXIT                                  NPA05210
+005220         END-READ                                                 NPA05220
+005230     ELSE                                                         NPA05230
+005240         READ MRCF-MST INTO MRCF-REC                              NPA05240
+005250             AT END                                               NPA05250
+005260                 MOVE "E" TO WS-ACTION-CODE                       NPA05260
+005270                 GO TO B200-EXIT                                  NPA05270
+005280         END-READ                                                 NPA05280
+005290     END-IF.                                                      NPA05290
+005300     IF MRCF-FILE-STATUS NOT = "00"                               NPA05300
+005310         DISPLAY "FILE STATUS ERROR ON UT-MRCF:1 ",               NPA05310
+005320                     MRCF-FILE-STATUS                             NPA05320
+005330         GO TO B100-EXIT.                                         NPA05330
+005340     ADD 1 TO RECORDS-PROCESSED.                                  NPA05340
+005350     IF VALID-RATING-AREA OF DATA-FIELDS OF MRCF-REC              NPA05350
+005360         IF WS-CC-AREA-SELECTED                                   NPA05360
+005370                 (RATING-AREA OF DATA-FIELDS OF MRCF-REC)         NPA05370
+005380             PERFORM C100-DISPLAY-RESULTS                         NPA05380
+005390         END-IF                                                   NPA05390
+005400     ELSE                                                         NPA05400
+005410         PERFORM C170-INVALID-RATING-AREA-EXC                     NPA05410
+005420     END-IF.                                                      NPA05420
+005430     PERFORM B200-GET-NEXT-RECORD UNTIL EOF-REACHED.              NPA05430
+005440                                                                  NPA05440
+005450 B100-EXIT.                                                       NPA05450
+005460     EXIT.                                                        NPA05460
+005470/                                                                 NPA05470
+005480 B200-GET-NEXT-RECORD SECTION.                                    NPA05480
+005490 B200-START.                                                      NPA05490
+005500     READ MRCF-MST NEXT RECORD                                    NPA05500
+005510         AT END                                                   NPA05510
+005520             MOVE "E" TO WS-ACTION-CODE                           NPA05520
+005530             GO TO B200-EXIT.                                     NPA05530
+005540                                                                  NPA05540
+005550     IF MRCF-FILE-STATUS NOT = "00"                               NPA05550
+005560         DISPLAY "FILE STATUS ERROR ON UT-MRCF:2 ",               NPA05560
+005570                     MRCF-FILE-STATUS                             NPA05570
+005580         GO TO B200-EXIT.                                         NPA05580
+005590     MOVE MRCF-RECORD TO MRCF-REC.                                NPA05590
+005600     ADD 1 TO RECORDS-PROCESSED.                                  NPA05600
+005610     IF VALID-RATING-AREA OF DATA-FIELDS OF MRCF-REC              NPA05610
+005620         IF WS-CC-AREA-SELECTED                                   NPA05620
+005630                 (RATING-AREA OF DATA-FIELDS OF MRCF-REC)         NPA05630
+005640             PERFORM C100-DISPLAY-RESULTS                         NPA05640
+005650         END-IF                                                   NPA05650
+005660     ELSE                                                         NPA05660
+005670         PERFORM C170-INVALID-RATING-AREA-EXC                     NPA05670
+005680     END-IF.                                                      NPA05680
+005690     PERFORM B250-CHECKPOINT-IF-DUE.                              NPA05690
+005700                                                                  NPA05700
+005710 B200-EXIT.                                                       NPA05710
+005720     EXIT.                                                        NPA05720
+005730/                                                                 NPA05730
+005740 B250-CHECKPOINT-IF-DUE SECTION.                                  NPA05740
+005750 B250-START.                                                      NPA05750
+005760     ADD 1 TO WS-CHECKPOINT-COUNTER.                              NPA05760
+005770     IF WS-CHECKPOINT-COUNTER NOT LESS THAN WS-CHECKPOINT-INTERVALNPA05770
+005780         MOVE KEY-FIELDS OF MRCF-RECORD TO CKPT-KEY-OUT           NPA05780
+005790         MOVE RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED-OUT     NPA05790
+005800         MOVE SUCCESSFULLY-PRICED TO CKPT-SUCCESSFULLY-PRICED-OUT NPA05800
+005810         WRITE CHECKPOINT-RECORD-OUT                              NPA05810
+005820         MOVE 0 TO WS-CHECKPOINT-COUNTER                          NPA05820
+005830     END-IF.                                                      NPA05830
+005840 B250-EXIT.                                                       NPA05840
+005850     EXIT.                                                        NPA05850
+005860/                                                                 NPA05860
+005870 B300-INQUIRY-LOOP SECTION.                                       NPA05870
+005880 B300-START.                                                      NPA05880
+005890     READ CONTROL-CARD-FILE                                       NPA05890
+005900         AT END                                                   NPA05900
+005910             MOVE "10" TO CONTROL-FILE-STATUS                     NPA05910
+005920             GO TO B300-EXIT                                      NPA05920
+005930     END-READ.                                                    NPA05930
+005940     MOVE CONTROL-CARD-RECORD TO WS-INQUIRY-DETAIL-CARD.          NPA05940
+005950                                                                  NPA05950
+005960*    Assumes KEY-CATEGORY 1 (primary/domestic rate-center         NPA05960
+005970*    category - see E000-RECONCILE-NPANXX's duplicate             NPA05970
+005980*    reconciliation for how KEY-CATEGORY/KEY-EXTENSION can        NPA05980
+005990*    further differentiate records sharing one NPA-NXX) and a     NPA05990
+006000*    blank KEY-EXTENSION.  An inquiry for an NPA/NXX filed only   NPA06000
+006010*    under a different category/extension reports NOT FOUND       NPA06010
+006020*    even though a record exists; revisit if non-category-1       NPA06020
+006030*    inquiries are needed.                                        NPA06030
+006040     MOVE 1 TO KEY-CATEGORY OF MRCF-KEY.                          NPA06040
+006050     MOVE WS-ID-NPA TO NPA OF MRCF-KEY.                           NPA06050
+006060     MOVE WS-ID-NXX TO NXX OF MRCF-KEY.                           NPA06060
+006070     MOVE SPACES TO KEY-EXTENSION OF MRCF-KEY.                    NPA06070
+006080     MOVE ZERO TO ZERO-FILL-10 OF MRCF-KEY.                       NPA06080
+006090     MOVE MRCF-KEY TO KEY-FIELDS OF MRCF-RECORD.                  NPA06090
+006100                                                                  NPA06100
+006110     START MRCF-MST KEY IS NOT LESS THAN KEY-FIELDS OF MRCF-RECORDNPA06110
+006120         INVALID KEY                                              NPA06120
+006130             DISPLAY "NO RATE CENTER FOUND FOR NPA/NXX: "         NPA06130
+006140                 WS-ID-NPA "/" WS-ID-NXX                          NPA06140
+006150             GO TO B300-EXIT                                      NPA06150
+006160     END-START.                                                   NPA06160
+006170     READ MRCF-MST INTO MRCF-REC                                  NPA06170
+006180         AT END                                                   NPA06180
+006190             DISPLAY "NO RATE CENTER FOUND FOR NPA/NXX: "         NPA06190
+006200                 WS-ID-NPA "/" WS-ID-NXX                          NPA06200
+006210             GO TO B300-EXIT                                      NPA06210
+006220     END-READ.                                                    NPA06220
+006230     IF MRCF-FILE-STATUS NOT = "00"                               NPA06230
+006240         DISPLAY "FILE STATUS ERROR ON UT-MRCF:3 ",               NPA06240
+006250                     MRCF-FILE-STATUS                             NPA06250
+006260         GO TO B300-EXIT.                                         NPA06260
+006270     IF NPA OF MRCF-REDEFINE-REC NOT = WS-ID-NPA                  NPA06270
+006280             OR NXX OF MRCF-REDEFINE-REC NOT = WS-ID-NXX          NPA06280
+006290         DISPLAY "NO RATE CENTER FOUND FOR NPA/NXX: "             NPA06290
+006300             WS-ID-NPA "/" WS-ID-NXX                              NPA06300
+006310     ELSE                                                         NPA06310
+006320         ADD 1 TO RECORDS-PROCESSED                               NPA06320
+006330         PERFORM C100-DISPLAY-RESULTS                             NPA06330
+006340     END-IF.                                                      NPA06340
+006350 B300-EXIT.                                                       NPA06350
+006360     EXIT.                                                        NPA06360
+006370/                                                                 NPA06370
+006380 C100-DISPLAY-RESULTS SECTION.                                    NPA06380
+006390 C100-START.                                                      NPA06390
+006400     MOVE "W" TO WS-ACTION-CODE.                                  NPA06400
+006410     PERFORM C150-VALIDATE-RECORD.                                NPA06410
+006420                                                                  NPA06420
+006430     MOVE ZONE-1-NPA OF DATA-FIELDS OF MRCF-REC                   NPA06430
+006440       TO RATE-CENTER-NPA OF OUTPUT-RECORD.                       NPA06440
+006450     MOVE ZONE-1-NXX OF DATA-FIELDS OF MRCF-REC                   NPA06450
+006460       TO RATE-CENTER-NXX OF OUTPUT-RECORD.                       NPA06460
+006470     MOVE RATE-CENTER-CITY OF DATA-FIELDS OF MRCF-REC             NPA06470
+006480       TO RATE-CENTER-CITY OF OUTPUT-RECORD.                      NPA06480
+006490     MOVE RATE-CENTER-ST OF DATA-FIELDS OF MRCF-REC               NPA06490
+006500       TO RATE-CENTER-ST OF OUTPUT-RECORD.                        NPA06500
+006510     MOVE WIRE-CENTER-V-SIGN OF DATA-FIELDS OF MRCF-REC           NPA06510
+006520       TO WIRE-CENTER-V-SIGN OF OUTPUT-RECORD.                    NPA06520
+006530     MOVE WIRE-CENTER-V OF DATA-FIELDS OF MRCF-REC                NPA06530
+006540       TO WIRE-CENTER-V OF OUTPUT-RECORD.                         NPA06540
+006550     MOVE WIRE-CENTER-H-SIGN OF DATA-FIELDS OF MRCF-REC           NPA06550
+006560       TO WIRE-CENTER-H-SIGN OF OUTPUT-RECORD.                    NPA06560
+006570     MOVE WIRE-CENTER-H OF DATA-FIELDS OF MRCF-REC                NPA06570
+006580       TO WIRE-CENTER-H OF OUTPUT-RECORD.                         NPA06580
+006590     MOVE " " TO FILLER1 OF OUTPUT-RECORD,                        NPA06590
+006600                 FILLER2 OF OUTPUT-RECORD,                        NPA06600
+006610                 FILLER3 OF OUTPUT-RECORD,                        NPA06610
+006620                 FILLER4 OF OUTPUT-RECORD,                        NPA06620
+006630                 FILLER5 OF OUTPUT-RECORD,                        NPA06630
+006640                 FILLER6 OF OUTPUT-RECORD.                        NPA06640
+006650     MOVE SPACES TO FILLER7 OF OUTPUT-RECORD.                     NPA06650
+006660                                                                  NPA06660
+006670     IF WS-RECORD-IS-VALID                                        NPA06670
+006680         PERFORM C160-CALL-POPLOC                                 NPA06680
+006690     ELSE                                                         NPA06690
+006700         MOVE ZERO TO INTER-OFFICE-MILEAGE OF OUTPUT-RECORD       NPA06700
+006710     END-IF.                                                      NPA06710
+006720                                                                  NPA06720
+006730     WRITE OUTPUT-RECORD.                                         NPA06730
+006740     ADD 1 TO SUCCESSFULLY-PRICED.                                NPA06740
+006750     IF VALID-RATING-AREA OF DATA-FIELDS OF MRCF-REC              NPA06750
+006760         ADD 1 TO WS-AREA-COUNT                                   NPA06760
+006770             (RATING-AREA OF DATA-FIELDS OF MRCF-REC)             NPA06770
+006780     END-IF.                                                      NPA06780
+006790                                                                  NPA06790
+006800     PERFORM C200-WRITE-CSV-RECORD.                               NPA06800
+006810                                                                  NPA06810
+006820 C100-EXIT.                                                       NPA06820
+006830     EXIT.                                                        NPA06830
+006840/                                                                 NPA06840
+006850 C150-VALIDATE-RECORD SECTION.                                    NPA06850
+006860 C150-START.                                                      NPA06860
+006870     SET WS-RECORD-IS-VALID TO TRUE.                              NPA06870
+006880     IF (WIRE-CENTER-V-SIGN OF DATA-FIELDS OF MRCF-REC NOT = "+"  NPA06880
+006890             AND                                                  NPA06890
+006900         WIRE-CENTER-V-SIGN OF DATA-FIELDS OF MRCF-REC NOT = "-") NPA06900
+006910       OR (WIRE-CENTER-H-SIGN OF DATA-FIELDS OF MRCF-REC NOT = "+"NPA06910
+006920             AND                                                  NPA06920
+006930         WIRE-CENTER-H-SIGN OF DATA-FIELDS OF MRCF-REC NOT = "-") NPA06930
+006940       OR WIRE-CENTER-V OF DATA-FIELDS OF MRCF-REC NOT NUMERIC    NPA06940
+006950       OR WIRE-CENTER-V OF DATA-FIELDS OF MRCF-REC = ZERO         NPA06950
+006960       OR WIRE-CENTER-H OF DATA-FIELDS OF MRCF-REC NOT NUMERIC    NPA06960
+006970       OR WIRE-CENTER-H OF DATA-FIELDS OF MRCF-REC = ZERO         NPA06970
+006980       OR RATE-CENTER-CITY OF DATA-FIELDS OF MRCF-REC = SPACES    NPA06980
+006990       OR RATE-CENTER-ST OF DATA-FIELDS OF MRCF-REC = SPACES      NPA06990
+007000         MOVE "N" TO WS-VALIDATION-SWITCH                         NPA07000
+007010         MOVE ZONE-1-NPA OF DATA-FIELDS OF MRCF-REC TO EXC-NPA    NPA07010
+007020         MOVE ZONE-1-NXX OF DATA-FIELDS OF MRCF-REC TO EXC-NXX    NPA07020
+007030         MOVE "INVALID V/H COORD OR BLANK CITY/STATE ON MRCF-MST" NPA07030
+007040             TO EXC-REASON                                        NPA07040
+007050         WRITE EXCEPTION-RECORD                                   NPA07050
+007060     END-IF.                                                      NPA07060
+007070 C150-EXIT.                                                       NPA07070
+007080     EXIT.                                                        NPA07080
+007090/                                                                 NPA07090
+007100 C160-CALL-POPLOC SECTION.                                        NPA07100
+007110 C160-START.                                                      NPA07110
+007120     MOVE WS-HOME-OFFICE-V TO PL-ORIGIN-V.                        NPA07120
+007130     MOVE WS-HOME-OFFICE-H TO PL-ORIGIN-H.                        NPA07130
+007140     MOVE WIRE-CENTER-V OF DATA-FIELDS OF MRCF-REC                NPA07140
+007150         TO PL-DESTINATION-V.                                     NPA07150
+007160     IF WIRE-CENTER-V-SIGN OF DATA-FIELDS OF MRCF-REC = "-"       NPA07160
+007170         COMPUTE PL-DESTINATION-V = PL-DESTINATION-V * -1         NPA07170
+007180     END-IF.                                                      NPA07180
+007190     MOVE WIRE-CENTER-H OF DATA-FIELDS OF MRCF-REC                NPA07190
+007200         TO PL-DESTINATION-H.                                     NPA07200
+007210     IF WIRE-CENTER-H-SIGN OF DATA-FIELDS OF MRCF-REC = "-"       NPA07210
+007220         COMPUTE PL-DESTINATION-H = PL-DESTINATION-H * -1         NPA07220
+007230     END-IF.                                                      NPA07230
+007240                                                                  NPA07240
+007250     CALL "POPLOC" USING WS-POPLOC-ARGS.                          NPA07250
+007260                                                                  NPA07260
+007270     IF PL-VALID-CALCULATION                                      NPA07270
+007280         MOVE PL-MILEAGE TO INTER-OFFICE-MILEAGE OF OUTPUT-RECORD NPA07280
+007290     ELSE                                                         NPA07290
+007300         MOVE ZERO TO INTER-OFFICE-MILEAGE OF OUTPUT-RECORD       NPA07300
+007310     END-IF.                                                      NPA07310
+007320 C160-EXIT.                                                       NPA07320
+007330     EXIT.                                                        NPA07330
+007340/                                                                 NPA07340
+007350 C170-INVALID-RATING-AREA-EXC SECTION.                            NPA07350
+007360 C170-START.                                                      NPA07360
+007370     MOVE ZONE-1-NPA OF DATA-FIELDS OF MRCF-REC TO EXC-NPA.       NPA07370
+007380     MOVE ZONE-1-NXX OF DATA-FIELDS OF MRCF-REC TO EXC-NXX.       NPA07380
+007390     MOVE "INVALID RATING-AREA VALUE ON MRCF-MST"                 NPA07390
+007400         TO EXC-REASON.                                           NPA07400
+007410     WRITE EXCEPTION-RECORD.                                      NPA07410
+007420 C170-EXIT.                                                       NPA07420
+007430     EXIT.                                                        NPA07430
+007440/                                                                 NPA07440
+007450 C200-WRITE-CSV-RECORD SECTION.                                   NPA07450
+007460 C200-START.                                                      NPA07460
+007470     MOVE SPACES TO CSV-OUTPUT-RECORD.                            NPA07470
+007480     MOVE WIRE-CENTER-V OF DATA-FIELDS OF MRCF-REC TO WS-CSV-V.   NPA07480
+007490     MOVE WIRE-CENTER-H OF DATA-FIELDS OF MRCF-REC TO WS-CSV-H.   NPA07490
+007500     STRING                                                       NPA07500
+007510         ZONE-1-NPA OF DATA-FIELDS OF MRCF-REC  DELIMITED BY SIZE NPA07510
+007520         ","                                    DELIMITED BY SIZE NPA07520
+007530         ZONE-1-NXX OF DATA-FIELDS OF MRCF-REC  DELIMITED BY SIZE NPA07530
+007540         ","                                    DELIMITED BY SIZE NPA07540
+007550         WIRE-CENTER-V-SIGN OF DATA-FIELDS OF MRCF-REC            NPA07550
+007560                                                 DELIMITED BY SIZENPA07560
+007570         WS-CSV-V                               DELIMITED BY SIZE NPA07570
+007580         ","                                    DELIMITED BY SIZE NPA07580
+007590         WIRE-CENTER-H-SIGN OF DATA-FIELDS OF MRCF-REC            NPA07590
+007600                                                 DELIMITED BY SIZENPA07600
+007610         WS-CSV-H                               DELIMITED BY SIZE NPA07610
+007620         ","                                    DELIMITED BY SIZE NPA07620
+007630         FUNCTION TRIM (RATE-CENTER-CITY OF DATA-FIELDS           NPA07630
+007640             OF MRCF-REC)                        DELIMITED BY SIZENPA07640
+007650         ","                                    DELIMITED BY SIZE NPA07650
+007660         RATE-CENTER-ST OF DATA-FIELDS OF MRCF-REC                NPA07660
+007670                                                 DELIMITED BY SIZENPA07670
+007680         INTO CSV-OUTPUT-RECORD                                   NPA07680
+007690     END-STRING.                                                  NPA07690
+007700     WRITE CSV-OUTPUT-RECORD.                                     NPA07700
+007710 C200-EXIT.                                                       NPA07710
+007720     EXIT.                                                        NPA07720
+007730/                                                                 NPA07730
+007740 D100-CONTROL-REPORT SECTION.                                     NPA07740
+007750 D100-START.                                                      NPA07750
+007760     DISPLAY SPACE.                                               NPA07760
+007770     DISPLAY "POPINQ CONTROL TOTALS ----------------------".      NPA07770
+007780     DISPLAY "  RECORDS READ FROM MRCF-MST ..... "                NPA07780
+007790         RECORDS-PROCESSED.                                       NPA07790
+007800     DISPLAY "  RECORDS WRITTEN TO OUTPUT-FILE .. "               NPA07800
+007810         SUCCESSFULLY-PRICED.                                     NPA07810
+007820 D100-EXIT.                                                       NPA07820
+007830     EXIT.                                                        NPA07830
+007840/                                                                 NPA07840
+007850 D200-AREA-SUMMARY-REPORT SECTION.                                NPA07850
+007860 D200-START.                                                      NPA07860
+007870     DISPLAY SPACE.                                               NPA07870
+007880     DISPLAY "POPINQ RATING-AREA SUMMARY ------------------".     NPA07880
+007890     PERFORM VARYING WS-CC-AREA-IDX FROM 1 BY 1                   NPA07890
+007900             UNTIL WS-CC-AREA-IDX > 9                             NPA07900
+007910         DISPLAY "  " WS-AREA-NAME (WS-CC-AREA-IDX)               NPA07910
+007920             " ... " WS-AREA-COUNT (WS-CC-AREA-IDX)               NPA07920
+007930     END-PERFORM.                                                 NPA07930
+007940     DISPLAY "  ---------------------------------------".         NPA07940
+007950     DISPLAY "  TOTAL RATE CENTERS DUMPED ....... "               NPA07950
+007960         SUCCESSFULLY-PRICED.                                     NPA07960
+007970 D200-EXIT.                                                       NPA07970
+007980     EXIT.                                                        NPA07980
+007990/                                                                 NPA07990
+008000 E000-RECONCILE-NPANXX SECTION.                                   NPA08000
+008010 E000-START.                                                      NPA08010
+008020     MOVE "Y" TO WS-FIRST-SORT-RECORD-SWITCH.                     NPA08020
+008030     MOVE "N" TO WS-SORT-INPUT-EOF-SWITCH.                        NPA08030
+008040     OPEN OUTPUT DUPLICATE-RPT-FILE.                              NPA08040
+008050     SORT SORT-WORK-FILE                                          NPA08050
+008060         ON ASCENDING KEY SORT-NPA SORT-NXX                       NPA08060
+008070         INPUT PROCEDURE E050-SORT-INPUT                          NPA08070
+008080         OUTPUT PROCEDURE E100-SORT-OUTPUT.                       NPA08080
+008090     CLOSE DUPLICATE-RPT-FILE.                                    NPA08090
+008100 E000-EXIT.                                                       NPA08100
+008110     EXIT.                                                        NPA08110
+008120/                                                                 NPA08120
+008130 E050-SORT-INPUT SECTION.                                         NPA08130
+008140 E050-START.                                                      NPA08140
+008150     OPEN INPUT MRCF-MST.                                         NPA08150
+008160     PERFORM UNTIL WS-SORT-INPUT-AT-END                           NPA08160
+008170         READ MRCF-MST NEXT RECORD INTO MRCF-REC                  NPA08170
+008180             AT END                                               NPA08180
+008190                 SET WS-SORT-INPUT-AT-END TO TRUE                 NPA08190
+008200             NOT AT END                                           NPA08200
+008210                 IF MRCF-FILE-STATUS NOT = "00"                   NPA08210
+008220                     DISPLAY "FILE STATUS ERROR ON UT-MRCF:4 ",   NPA08220
+008230                                 MRCF-FILE-STATUS                 NPA08230
+008240                     SET WS-SORT-INPUT-AT-END TO TRUE             NPA08240
+008250                 ELSE                                             NPA08250
+008260                     MOVE NPA OF MRCF-REDEFINE-REC TO SORT-NPA    NPA08260
+008270                     MOVE NXX OF MRCF-REDEFINE-REC TO SORT-NXX    NPA08270
+008280                     MOVE KEY-CATEGORY OF MRCF-REDEFINE-REC       NPA08280
+008290                         TO SORT-KEY-CATEGORY                     NPA08290
+008300                     MOVE KEY-EXTENSION OF MRCF-REDEFINE-REC      NPA08300
+008310                         TO SORT-KEY-EXTENSION                    NPA08310
+008320                     MOVE WIRE-CENTER-V-SIGN OF DATA-FIELDS       NPA08320
+008330                         OF MRCF-REC TO SORT-V-SIGN               NPA08330
+008340                     MOVE WIRE-CENTER-V OF DATA-FIELDS            NPA08340
+008350                         OF MRCF-REC TO SORT-V                    NPA08350
+008360                     MOVE WIRE-CENTER-H-SIGN OF DATA-FIELDS       NPA08360
+008370                         OF MRCF-REC TO SORT-H-SIGN               NPA08370
+008380                     MOVE WIRE-CENTER-H OF DATA-FIELDS            NPA08380
+008390                         OF MRCF-REC TO SORT-H                    NPA08390
+008400                     MOVE RATE-CENTER-CITY OF DATA-FIELDS         NPA08400
+008410                         OF MRCF-REC TO SORT-CITY                 NPA08410
+008420                     MOVE RATE-CENTER-ST OF DATA-FIELDS           NPA08420
+008430                         OF MRCF-REC TO SORT-ST                   NPA08430
+008440                     RELEASE SORT-RECORD                          NPA08440
+008450                 END-IF                                           NPA08450
+008460         END-READ                                                 NPA08460
+008470     END-PERFORM.                                                 NPA08470
+008480     CLOSE MRCF-MST.                                              NPA08480
+008490 E050-EXIT.                                                       NPA08490
+008500     EXIT.                                                        NPA08500
+008510/                                                                 NPA08510
+008520 E100-SORT-OUTPUT SECTION.                                        NPA08520
+008530 E100-START.                                                      NPA08530
+008540     MOVE "N" TO WS-SORT-INPUT-EOF-SWITCH.                        NPA08540
+008550     PERFORM UNTIL WS-SORT-INPUT-AT-END                           NPA08550
+008560         RETURN SORT-WORK-FILE                                    NPA08560
+008570             AT END                                               NPA08570
+008580                 SET WS-SORT-INPUT-AT-END TO TRUE                 NPA08580
+008590             NOT AT END                                           NPA08590
+008600                 PERFORM E150-COMPARE-TO-PREVIOUS                 NPA08600
+008610         END-RETURN                                               NPA08610
+008620     END-PERFORM.                                                 NPA08620
+008630 E100-EXIT.                                                       NPA08630
+008640     EXIT.                                                        NPA08640
+008650/                                                                 NPA08650
+008660 E150-COMPARE-TO-PREVIOUS SECTION.                                NPA08660
+008670 E150-START.                                                      NPA08670
+008680     IF NOT WS-FIRST-SORT-RECORD                                  NPA08680
+008690         AND SORT-NPA = WS-PREV-NPA                               NPA08690
+008700         AND SORT-NXX = WS-PREV-NXX                               NPA08700
+008710         AND (SORT-V-SIGN NOT = WS-PREV-V-SIGN                    NPA08710
+008720              OR SORT-V NOT = WS-PREV-V                           NPA08720
+008730              OR SORT-H-SIGN NOT = WS-PREV-H-SIGN                 NPA08730
+008740              OR SORT-H NOT = WS-PREV-H                           NPA08740
+008750              OR SORT-CITY NOT = WS-PREV-CITY                     NPA08750
+008760              OR SORT-ST NOT = WS-PREV-ST)                        NPA08760
+008770         MOVE SORT-NPA TO DUP-NPA                                 NPA08770
+008780         MOVE SORT-NXX TO DUP-NXX                                 NPA08780
+008790         MOVE "CONFLICTING V/H OR CITY/STATE FOR DUP NPA-NXX"     NPA08790
+008800             TO DUP-REASON                                        NPA08800
+008810         WRITE DUPLICATE-RPT-RECORD                               NPA08810
+008820     END-IF.                                                      NPA08820
+008830     MOVE "N" TO WS-FIRST-SORT-RECORD-SWITCH.                     NPA08830
+008840     MOVE SORT-NPA TO WS-PREV-NPA.                                NPA08840
+008850     MOVE SORT-NXX TO WS-PREV-NXX.                                NPA08850
+008860     MOVE SORT-V-SIGN TO WS-PREV-V-SIGN.                          NPA08860
+008870     MOVE SORT-V TO WS-PREV-V.                                    NPA08870
+008880     MOVE SORT-H-SIGN TO WS-PREV-H-SIGN.                          NPA08880
+008890     MOVE SORT-H TO WS-PREV-H.                                    NPA08890
+008900     MOVE SORT-CITY TO WS-PREV-CITY.                              NPA08900
+008910     MOVE SORT-ST TO WS-PREV-ST.                                  NPA08910
+008920 E150-EXIT.                                                       NPA08920
+008930     EXIT.                                                        NPA08930
+008940*END PROGRAM POPALL.                                              NPA08940
