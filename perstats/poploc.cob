@@ -0,0 +1,62 @@
+000010 IDENTIFICATION DIVISION.                                         PLC00010
+000020 PROGRAM-ID. POPLOC.                                              PLC00020
+000030***************************************************************** PLC00030
+000040*                                                                 PLC00040
+000050*   POPLOC - POP Locator mileage calculation module.              PLC00050
+000060*   Computes airline (V&H) mileage between an origin and a        PLC00060
+000070*   destination wire center using the standard Bell System        PLC00070
+000080*   V&H coordinate formula:                                       PLC00080
+000090*                                                                 PLC00090
+000100*       MILES = SQRT( ((V1-V2)**2 + (H1-H2)**2) / 10 )            PLC00100
+000110*                                                                 PLC00110
+000120*   Called by POPINQ (and any other rating program) with the      PLC00120
+000130*   linkage block COPY POPLOCV2 carrying the origin/destination   PLC00130
+000140*   V&H pairs; returns PL-MILEAGE and PL-RETURN-CODE.             PLC00140
+000150*                                                                 PLC00150
+000160***************************************************************** PLC00160
+000170*                                                                 PLC00170
+000180 DATE-COMPILED.                                                   PLC00180
+000190                                                                  PLC00190
+000200 ENVIRONMENT DIVISION.                                            PLC00200
+000210 CONFIGURATION SECTION.                                           PLC00210
+000220                                                                  PLC00220
+000230 DATA DIVISION.                                                   PLC00230
+000240 WORKING-STORAGE SECTION.                                         PLC00240
+000250*                                                                 PLC00250
+000260 01  WS-WORK-FIELDS.                                              PLC00260
+000270     05  WS-V-DIFFERENCE              PIC S9(07)V99   COMP-3.     PLC00270
+000280     05  WS-H-DIFFERENCE              PIC S9(07)V99   COMP-3.     PLC00280
+000290     05  WS-SUM-OF-SQUARES            PIC S9(11)V9999 COMP-3.     PLC00290
+000300                                                                  PLC00300
+000310 LINKAGE SECTION.                                                 PLC00310
+000320 01  POPLOC-ARGS.                                                 PLC00320
+000330     COPY POPLOCV2.                                               PLC00330
+000340/                                                                 PLC00340
+000350 PROCEDURE DIVISION USING POPLOC-ARGS.                            PLC00350
+000360*                                                                 PLC00360
+000370 A100-MAIN SECTION.                                               PLC00370
+000380 A100-START.                                                      PLC00380
+000390     SET PL-VALID-CALCULATION TO TRUE.                            PLC00390
+000400     IF PL-ORIGIN-V = ZERO AND PL-ORIGIN-H = ZERO                 PLC00400
+000410         SET PL-INVALID-COORDINATES TO TRUE                       PLC00410
+000420         MOVE ZERO TO PL-MILEAGE                                  PLC00420
+000430         GO TO A100-EXIT.                                         PLC00430
+000440     IF PL-DESTINATION-V = ZERO AND PL-DESTINATION-H = ZERO       PLC00440
+000450         SET PL-INVALID-COORDINATES TO TRUE                       PLC00450
+000460         MOVE ZERO TO PL-MILEAGE                                  PLC00460
+000470         GO TO A100-EXIT.                                         PLC00470
+000480                                                                  PLC00480
+000490     COMPUTE WS-V-DIFFERENCE = PL-ORIGIN-V - PL-DESTINATION-V.    PLC00490
+000500     COMPUTE WS-H-DIFFERENCE = PL-ORIGIN-H - PL-DESTINATION-H.    PLC00500
+000510     COMPUTE WS-SUM-OF-SQUARES =                                  PLC00510
+000520         (WS-V-DIFFERENCE * WS-V-DIFFERENCE) +                    PLC00520
+000530         (WS-H-DIFFERENCE * WS-H-DIFFERENCE).                     PLC00530
+000540     COMPUTE PL-MILEAGE ROUNDED =                                 PLC00540
+000550         FUNCTION SQRT (WS-SUM-OF-SQUARES / 10).                  PLC00550
+000560                                                                  PLC00560
+000570 A100-EXIT.                                                       PLC00570
+000580     EXIT.                                                        PLC00580
+000590                                                                  PLC00590
+000600 A200-RETURN SECTION.                                             PLC00600
+000610 A200-START.                                                      PLC00610
+000620     GOBACK.                                                      PLC00620
