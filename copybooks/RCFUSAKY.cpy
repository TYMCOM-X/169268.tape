@@ -0,0 +1,9 @@
+000010***************************************************************** RCK00010
+000020*   RCFUSAKY - MRCF-MST Master Key Layout (20 bytes)              RCK00020
+000030*   Copied into MRCF-KEY in POPINQ for START/READ KEY operations. RCK00030
+000040***************************************************************** RCK00040
+000050     05  KEY-CATEGORY                PIC 9(01).                   RCK00050
+000060     05  NPA                         PIC 9(03).                   RCK00060
+000070     05  NXX                         PIC 9(03).                   RCK00070
+000080     05  KEY-EXTENSION               PIC X(03).                   RCK00080
+000090     05  ZERO-FILL-10                PIC 9(10).                   RCK00090
