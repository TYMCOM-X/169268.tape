@@ -0,0 +1,19 @@
+000010***************************************************************** RCU00010
+000020*   RCFUSA - MRCF-MST Master Record Layout (595 bytes)            RCU00020
+000030*   Copied into MRCF-REC in POPINQ.  Field order within           RCU00030
+000040*   DATA-FIELDS must stay aligned with MRCF-REDEFINE-REC below,   RCU00040
+000050*   which redefines this same storage to test RATING-AREA.        RCU00050
+000060***************************************************************** RCU00060
+000070     05  KEY-FIELDS                  PIC X(20).                   RCU00070
+000080     05  DATA-FIELDS.                                             RCU00080
+000090         10  RATING-AREA             PIC 9(01).                   RCU00090
+000100             88  VALID-RATING-AREA   VALUE 1 THRU 9.              RCU00100
+000110         10  ZONE-1-NPA              PIC 9(03).                   RCU00110
+000120         10  ZONE-1-NXX              PIC 9(03).                   RCU00120
+000130         10  WIRE-CENTER-V-SIGN      PIC X(01).                   RCU00130
+000140         10  WIRE-CENTER-V           PIC 9(05)V99.                RCU00140
+000150         10  WIRE-CENTER-H-SIGN      PIC X(01).                   RCU00150
+000160         10  WIRE-CENTER-H           PIC 9(05)V99.                RCU00160
+000170         10  RATE-CENTER-CITY        PIC X(10).                   RCU00170
+000180         10  RATE-CENTER-ST          PIC X(02).                   RCU00180
+000190         10  FILLER                  PIC X(540).                  RCU00190
