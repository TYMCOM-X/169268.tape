@@ -0,0 +1,13 @@
+000010***************************************************************** PLV00010
+000020*   POPLOCV2 - Linkage arguments for the POPLOC V&H mileage       PLV00020
+000030*   calculation module.  Copied into WS-POPLOC-ARGS and passed    PLV00030
+000040*   on the CALL "POPLOC" statement.                               PLV00040
+000050***************************************************************** PLV00050
+000060     05  PL-ORIGIN-V                 PIC S9(05)V99  COMP-3.       PLV00060
+000070     05  PL-ORIGIN-H                 PIC S9(05)V99  COMP-3.       PLV00070
+000080     05  PL-DESTINATION-V            PIC S9(05)V99  COMP-3.       PLV00080
+000090     05  PL-DESTINATION-H            PIC S9(05)V99  COMP-3.       PLV00090
+000100     05  PL-MILEAGE                  PIC S9(07)V999 COMP-3.       PLV00100
+000110     05  PL-RETURN-CODE              PIC X(02).                   PLV00110
+000120         88  PL-VALID-CALCULATION    VALUE "00".                  PLV00120
+000130         88  PL-INVALID-COORDINATES  VALUE "01".                  PLV00130
